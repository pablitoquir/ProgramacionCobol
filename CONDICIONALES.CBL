@@ -1,25 +1,675 @@
- IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDICIONALES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT PARM-FILE ASSIGN TO "PARMCARD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "SUMMRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "REJECTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT-STATUS.
+
+           SELECT INTERFACE-FILE ASSIGN TO "INTRFACE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTERFACE-STATUS.
+
+           SELECT HISTORY-FILE ASSIGN TO "HISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
        DATA DIVISION.
-        FILE SECTION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TR-SIGN1            PIC X.
+           05  TR-MAG1             PIC 9(4).
+           05  FILLER              PIC X.
+           05  TR-SIGN2            PIC X.
+           05  TR-MAG2             PIC 9(4).
+
+       FD  PARM-FILE.
+       01  PARM-RECORD.
+           05  PM-CODE             PIC X(2).
+           05  FILLER              PIC X.
+           05  PM-VALUE            PIC S9(7) SIGN LEADING SEPARATE.
+
+       FD  LOG-FILE.
+       01  LOG-RECORD.
+           05  LG-TIMESTAMP        PIC X(21).
+           05  FILLER              PIC X.
+           05  LG-NUM1             PIC S9(7) SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  LG-NUM2             PIC S9(7) SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  LG-RESULTADO        PIC S9(7) SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  LG-FLAG50           PIC X(8).
+           05  FILLER              PIC X.
+           05  LG-BAND             PIC X(8).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(80).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  RJ-RAW-RECORD       PIC X(11).
+           05  FILLER              PIC X.
+           05  RJ-REASON-CODE      PIC X(2).
+           05  FILLER              PIC X.
+           05  RJ-REASON-TEXT      PIC X(30).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-REC-COUNT        PIC 9(7).
+           05  FILLER              PIC X.
+           05  CK-REJECT-COUNT     PIC 9(7).
+           05  FILLER              PIC X.
+           05  CK-SUM-RESULTADO    PIC S9(10) SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  CK-COUNT-ABOVE50    PIC 9(7).
+           05  FILLER              PIC X.
+           05  CK-COUNT-BELOW50    PIC 9(7).
+           05  FILLER              PIC X.
+           05  CK-BAND-COUNT OCCURS 4 TIMES PIC 9(7).
+
+       FD  INTERFACE-FILE.
+       01  INTERFACE-RECORD.
+           05  IF-NUM1             PIC S9(7) SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  IF-NUM2             PIC S9(7) SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  IF-RESULTADO        PIC S9(7) SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  IF-BAND             PIC X(8).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05  HS-RUN-DATE         PIC X(8).
+           05  FILLER              PIC X.
+           05  HS-REC-COUNT        PIC 9(7).
+           05  FILLER              PIC X.
+           05  HS-SUM-RESULTADO    PIC S9(10) SIGN LEADING SEPARATE.
+           05  FILLER              PIC X.
+           05  HS-AVG-RESULTADO    PIC S9(7)V9(2) SIGN LEADING
+                                    SEPARATE.
+
        WORKING-STORAGE SECTION.
-       
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(4).
-       01 RESULTADO PIC 9(5).
-       
+
+       01  WS-TRANS-STATUS         PIC X(2) VALUE "00".
+       01  WS-PARM-STATUS          PIC X(2) VALUE "00".
+       01  WS-LOG-STATUS           PIC X(2) VALUE "00".
+       01  WS-REPORT-STATUS        PIC X(2) VALUE "00".
+       01  WS-REJECT-STATUS        PIC X(2) VALUE "00".
+       01  WS-CHECKPT-STATUS       PIC X(2) VALUE "00".
+       01  WS-INTERFACE-STATUS     PIC X(2) VALUE "00".
+       01  WS-HISTORY-STATUS       PIC X(2) VALUE "00".
+       01  WS-EOF-TRANS            PIC X VALUE "N".
+       01  WS-EOF-PARM             PIC X VALUE "N".
+       01  WS-RESTARTING           PIC X VALUE "N".
+       01  WS-PRIOR-RUN-FOUND      PIC X VALUE "N".
+       01  WS-VARIANCE-EXCEEDED    PIC X VALUE "N".
+       01  WS-SUM-OVERFLOW         PIC X VALUE "N".
+
+       01  WS-VALID-RECORD         PIC X VALUE "Y".
+       01  WS-REJECT-CODE          PIC X(2).
+       01  WS-REJECT-TEXT          PIC X(30).
+       01  WS-REJECT-COUNT         PIC 9(7) VALUE 0.
+
+       01  WS-THRESHOLD            PIC S9(7) SIGN LEADING SEPARATE
+                                    VALUE +50.
+       01  WS-CHECKPOINT-INT       PIC 9(7) VALUE 0001000.
+       01  WS-RESTART-REC          PIC 9(7) VALUE 0000000.
+       01  WS-VARIANCE-PCT         PIC 9(3) VALUE 010.
+
+       01  WS-HISTORY-PRIOR.
+           05  WS-PRIOR-REC-COUNT  PIC 9(7) VALUE 0.
+           05  WS-PRIOR-SUM        PIC S9(10) SIGN LEADING SEPARATE
+                                    VALUE +0.
+           05  WS-PRIOR-AVG        PIC S9(7)V9(2) SIGN LEADING
+                                    SEPARATE VALUE +0.
+           05  WS-VARIANCE-AMT     PIC S9(7)V9(2) SIGN LEADING
+                                    SEPARATE VALUE +0.
+           05  WS-VARIANCE-ACTUAL  PIC 9(5)V9(2) VALUE 0.
+           05  WS-REC-COUNT-VARIANCE PIC S9(7) SIGN LEADING
+                                    SEPARATE VALUE +0.
+           05  WS-SUM-VARIANCE     PIC S9(10) SIGN LEADING SEPARATE
+                                    VALUE +0.
+
+       01  WS-BAND-TABLE.
+           05  WS-BAND-ENTRY OCCURS 4 TIMES INDEXED BY WS-BAND-IDX.
+               10  WS-BAND-UPPER   PIC S9(7) SIGN LEADING SEPARATE.
+               10  WS-BAND-LABEL   PIC X(8).
+
+       01  WS-BAND             PIC X(8).
+       01  WS-RESULTADO-MAGNITUDE PIC S9(7) SIGN LEADING SEPARATE.
+
+       01  WS-COUNTERS.
+           05  WS-REC-COUNT        PIC 9(7) VALUE 0.
+           05  WS-SUM-RESULTADO    PIC S9(10) SIGN LEADING SEPARATE
+                                    VALUE +0.
+           05  WS-COUNT-ABOVE50    PIC 9(7) VALUE 0.
+           05  WS-COUNT-BELOW50    PIC 9(7) VALUE 0.
+           05  WS-BAND-COUNT OCCURS 4 TIMES PIC 9(7) VALUE 0.
+           05  WS-AVG-RESULTADO    PIC S9(7)V9(2) SIGN LEADING
+                                    SEPARATE VALUE +0.
+           05  WS-PCT-ABOVE        PIC 9(3)V9(2) VALUE 0.
+           05  WS-PCT-BELOW        PIC 9(3)V9(2) VALUE 0.
+           05  WS-VALID-COUNT      PIC 9(7) VALUE 0.
+
+       01  WS-REPORT-EDIT-FIELDS.
+           05  WS-ED-REC-COUNT     PIC ZZZZZZ9.
+           05  WS-ED-COUNT         PIC ZZZZZZ9.
+           05  WS-ED-PCT           PIC ZZ9.99.
+           05  WS-ED-SUM           PIC -ZZZZZZZZZ9.
+           05  WS-ED-AVG           PIC -ZZZZZZ9.99.
+           05  WS-ED-VARIANCE      PIC -ZZZZZZ9.99.
+           05  WS-ED-VARIANCE-PCT  PIC ZZ9.
+           05  WS-ED-REC-VARIANCE  PIC -ZZZZZZ9.
+
+       01  WS-DATE-TIME-FIELDS.
+           05  WS-CURRENT-DATE-TIME.
+               10  WS-CDT-DATE     PIC X(8).
+               10  WS-CDT-TIME     PIC X(8).
+               10  FILLER          PIC X(5).
+           05  WS-RUN-DATE         PIC X(8).
+           05  WS-RUN-TIMESTAMP    PIC X(21).
+
+       01  NUM1 PIC S9(4) SIGN LEADING SEPARATE.
+       01  NUM2 PIC S9(4) SIGN LEADING SEPARATE.
+       01  RESULTADO PIC S9(5) SIGN LEADING SEPARATE.
+       01  WS-FLAG50 PIC X(8).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-       DISPLAY "INTRODUCE EL PRIMER NUMERO:".
-        ACCEPT NUM1.
-        DISPLAY "INTRODUCE EL SEGUNDO NUMERO"
-        ACCEPT NUM2.
-        ADD NUM1 TO NUM2 GIVING RESULTADO.
-       DISPLAY "EL RESULTADO ES " RESULTADO.
-       IF RESULTADO > 50
-          DISPLAY "EL RESULTADO ES MAYOR A 50"
-        ELSE 
-        DISPLAY "EL RESULTADO ES MENOR A 50"
-        END-IF.
-        STOP RUN.
-        END PROGRAM CONDICIONALES.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME TO WS-RUN-TIMESTAMP
+           MOVE WS-CDT-DATE TO WS-RUN-DATE
+           PERFORM 2000-LOAD-PARAMETERS
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "TRANSIN.DAT NO DISPONIBLE - FIN DE PROCESO"
+               MOVE "Y" TO WS-EOF-TRANS
+               IF WS-RESTART-REC = 0
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           ELSE
+               PERFORM 3500-CHECK-RESTART
+               PERFORM 3530-OPEN-RUN-FILES
+               READ TRANS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-TRANS
+               END-READ
+               PERFORM UNTIL WS-EOF-TRANS = "Y"
+                   ADD 1 TO WS-REC-COUNT
+                   PERFORM 4100-VALIDATE-RECORD
+                   IF WS-VALID-RECORD = "Y"
+                       PERFORM 4160-COMPUTE-SIGNED-VALUES
+                       ADD NUM1 TO NUM2 GIVING RESULTADO
+                       IF RESULTADO > WS-THRESHOLD
+                           MOVE "MAYOR50" TO WS-FLAG50
+                           ADD 1 TO WS-COUNT-ABOVE50
+                       ELSE
+                           MOVE "MENOR50" TO WS-FLAG50
+                           ADD 1 TO WS-COUNT-BELOW50
+                       END-IF
+                       PERFORM 4220-CLASSIFY-BAND
+                       ADD RESULTADO TO WS-SUM-RESULTADO
+                           ON SIZE ERROR
+                               MOVE "Y" TO WS-SUM-OVERFLOW
+                               DISPLAY "DESBORDAMIENTO EN SUMA "
+                                   "ACUMULADA DE RESULTADO EN EL "
+                                   "REGISTRO " WS-REC-COUNT
+                       END-ADD
+                       PERFORM 4240-WRITE-AUDIT-LOG
+                       PERFORM 4250-WRITE-INTERFACE-RECORD
+                   END-IF
+                   PERFORM 4300-CHECKPOINT-IF-DUE
+                   READ TRANS-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-TRANS
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-FILE
+               CLOSE LOG-FILE
+               CLOSE REJECT-FILE
+               CLOSE INTERFACE-FILE
+               CLOSE CHECKPOINT-FILE
+               PERFORM 5500-COMPUTE-AGGREGATES
+               PERFORM 6000-READ-PRIOR-HISTORY
+               PERFORM 6500-WRITE-SUMMARY-REPORT
+               PERFORM 6600-UPDATE-HISTORY-FILE
+           END-IF
+           STOP RUN.
+
+       3500-CHECK-RESTART.
+           IF WS-RESTART-REC > 0
+               PERFORM 3510-LOAD-CHECKPOINT
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       3510-LOAD-CHECKPOINT.
+           MOVE "N" TO WS-RESTARTING
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPT-STATUS = "00"
+               PERFORM UNTIL WS-CHECKPT-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF CK-REC-COUNT = WS-RESTART-REC
+                               PERFORM 3520-RESTORE-FROM-CHECKPOINT
+                               MOVE "Y" TO WS-RESTARTING
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESTARTING = "Y"
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CHECKPT-STATUS NOT = "00"
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+               DISPLAY "REINICIANDO DESDE EL REGISTRO "
+                       WS-RESTART-REC
+               PERFORM WS-RESTART-REC TIMES
+                   READ TRANS-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-TRANS
+                   END-READ
+               END-PERFORM
+           ELSE
+               DISPLAY "NO SE ENCONTRO PUNTO DE REINICIO "
+                       WS-RESTART-REC " - SE PROCESA DESDE EL INICIO"
+               MOVE 0 TO WS-RESTART-REC
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       3530-OPEN-RUN-FILES.
+           IF WS-RESTARTING = "Y"
+               OPEN EXTEND LOG-FILE
+               IF WS-LOG-STATUS NOT = "00"
+                   OPEN OUTPUT LOG-FILE
+               END-IF
+               OPEN EXTEND REJECT-FILE
+               IF WS-REJECT-STATUS NOT = "00"
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+               OPEN EXTEND INTERFACE-FILE
+               IF WS-INTERFACE-STATUS NOT = "00"
+                   OPEN OUTPUT INTERFACE-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT LOG-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT INTERFACE-FILE
+           END-IF.
+
+       3520-RESTORE-FROM-CHECKPOINT.
+           MOVE CK-REC-COUNT TO WS-REC-COUNT
+           MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+           MOVE CK-SUM-RESULTADO TO WS-SUM-RESULTADO
+           MOVE CK-COUNT-ABOVE50 TO WS-COUNT-ABOVE50
+           MOVE CK-COUNT-BELOW50 TO WS-COUNT-BELOW50
+           PERFORM VARYING WS-BAND-IDX FROM 1 BY 1
+                   UNTIL WS-BAND-IDX > 4
+               MOVE CK-BAND-COUNT(WS-BAND-IDX)
+                   TO WS-BAND-COUNT(WS-BAND-IDX)
+           END-PERFORM.
+
+       4300-CHECKPOINT-IF-DUE.
+           IF WS-CHECKPOINT-INT > 0
+               IF FUNCTION MOD(WS-REC-COUNT, WS-CHECKPOINT-INT) = 0
+                   PERFORM 4310-WRITE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       4310-WRITE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE WS-REC-COUNT TO CK-REC-COUNT
+           MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT
+           MOVE WS-SUM-RESULTADO TO CK-SUM-RESULTADO
+           MOVE WS-COUNT-ABOVE50 TO CK-COUNT-ABOVE50
+           MOVE WS-COUNT-BELOW50 TO CK-COUNT-BELOW50
+           PERFORM VARYING WS-BAND-IDX FROM 1 BY 1
+                   UNTIL WS-BAND-IDX > 4
+               MOVE WS-BAND-COUNT(WS-BAND-IDX)
+                   TO CK-BAND-COUNT(WS-BAND-IDX)
+           END-PERFORM
+           WRITE CHECKPOINT-RECORD
+           DISPLAY "PUNTO DE CONTROL ESCRITO EN EL REGISTRO "
+                   WS-REC-COUNT.
+
+       4100-VALIDATE-RECORD.
+           MOVE "Y" TO WS-VALID-RECORD
+           MOVE SPACES TO WS-REJECT-CODE WS-REJECT-TEXT
+           EVALUATE TRUE
+               WHEN TR-MAG1 NOT NUMERIC
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "E1" TO WS-REJECT-CODE
+                   MOVE "NUM1 NO ES NUMERICO" TO WS-REJECT-TEXT
+               WHEN TR-MAG2 NOT NUMERIC
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "E2" TO WS-REJECT-CODE
+                   MOVE "NUM2 NO ES NUMERICO" TO WS-REJECT-TEXT
+               WHEN TR-SIGN1 NOT = "+" AND TR-SIGN1 NOT = "-"
+                       AND TR-SIGN1 NOT = SPACE
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "E3" TO WS-REJECT-CODE
+                   MOVE "SIGNO DE NUM1 INVALIDO" TO WS-REJECT-TEXT
+               WHEN TR-SIGN2 NOT = "+" AND TR-SIGN2 NOT = "-"
+                       AND TR-SIGN2 NOT = SPACE
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "E4" TO WS-REJECT-CODE
+                   MOVE "SIGNO DE NUM2 INVALIDO" TO WS-REJECT-TEXT
+           END-EVALUATE
+           IF WS-VALID-RECORD = "N"
+               PERFORM 4150-WRITE-REJECT
+           END-IF.
+
+       4220-CLASSIFY-BAND.
+           COMPUTE WS-RESULTADO-MAGNITUDE = FUNCTION ABS(RESULTADO)
+           PERFORM VARYING WS-BAND-IDX FROM 1 BY 1
+                   UNTIL WS-BAND-IDX > 4
+               IF WS-RESULTADO-MAGNITUDE <= WS-BAND-UPPER(WS-BAND-IDX)
+                   MOVE WS-BAND-LABEL(WS-BAND-IDX) TO WS-BAND
+                   ADD 1 TO WS-BAND-COUNT(WS-BAND-IDX)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       4160-COMPUTE-SIGNED-VALUES.
+           IF TR-SIGN1 = "-"
+               COMPUTE NUM1 = TR-MAG1 * -1
+           ELSE
+               MOVE TR-MAG1 TO NUM1
+           END-IF
+           IF TR-SIGN2 = "-"
+               COMPUTE NUM2 = TR-MAG2 * -1
+           ELSE
+               MOVE TR-MAG2 TO NUM2
+           END-IF.
+
+       4150-WRITE-REJECT.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACES TO REJECT-RECORD
+           MOVE TRANS-RECORD TO RJ-RAW-RECORD
+           MOVE WS-REJECT-CODE TO RJ-REASON-CODE
+           MOVE WS-REJECT-TEXT TO RJ-REASON-TEXT
+           WRITE REJECT-RECORD.
+
+       5500-COMPUTE-AGGREGATES.
+           COMPUTE WS-VALID-COUNT = WS-COUNT-ABOVE50 + WS-COUNT-BELOW50
+           IF WS-VALID-COUNT > 0
+               COMPUTE WS-AVG-RESULTADO ROUNDED =
+                   WS-SUM-RESULTADO / WS-VALID-COUNT
+               COMPUTE WS-PCT-ABOVE ROUNDED =
+                   (WS-COUNT-ABOVE50 / WS-VALID-COUNT) * 100
+               COMPUTE WS-PCT-BELOW ROUNDED =
+                   (WS-COUNT-BELOW50 / WS-VALID-COUNT) * 100
+           END-IF.
+
+       6000-READ-PRIOR-HISTORY.
+           OPEN INPUT HISTORY-FILE
+           IF WS-HISTORY-STATUS = "00"
+               PERFORM UNTIL WS-HISTORY-STATUS NOT = "00"
+                   READ HISTORY-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF HS-RUN-DATE NOT = WS-RUN-DATE
+                               MOVE "Y" TO WS-PRIOR-RUN-FOUND
+                               MOVE HS-REC-COUNT TO WS-PRIOR-REC-COUNT
+                               MOVE HS-SUM-RESULTADO TO WS-PRIOR-SUM
+                               MOVE HS-AVG-RESULTADO TO WS-PRIOR-AVG
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF
+           IF WS-PRIOR-RUN-FOUND = "Y"
+               PERFORM 6100-COMPUTE-VARIANCE
+           END-IF.
+
+       6100-COMPUTE-VARIANCE.
+           COMPUTE WS-VARIANCE-AMT = WS-AVG-RESULTADO - WS-PRIOR-AVG
+           COMPUTE WS-REC-COUNT-VARIANCE =
+               WS-REC-COUNT - WS-PRIOR-REC-COUNT
+           COMPUTE WS-SUM-VARIANCE = WS-SUM-RESULTADO - WS-PRIOR-SUM
+           IF WS-PRIOR-AVG NOT = 0
+               COMPUTE WS-VARIANCE-ACTUAL ROUNDED =
+                   FUNCTION ABS(WS-VARIANCE-AMT / WS-PRIOR-AVG) * 100
+           ELSE
+               MOVE 0 TO WS-VARIANCE-ACTUAL
+           END-IF
+           IF WS-VARIANCE-ACTUAL > WS-VARIANCE-PCT
+               MOVE "Y" TO WS-VARIANCE-EXCEEDED
+           END-IF.
+
+       6600-UPDATE-HISTORY-FILE.
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           MOVE SPACES TO HISTORY-RECORD
+           MOVE WS-RUN-DATE TO HS-RUN-DATE
+           MOVE WS-REC-COUNT TO HS-REC-COUNT
+           MOVE WS-SUM-RESULTADO TO HS-SUM-RESULTADO
+           MOVE WS-AVG-RESULTADO TO HS-AVG-RESULTADO
+           WRITE HISTORY-RECORD
+           CLOSE HISTORY-FILE.
+
+       6500-WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           MOVE "CONDICIONALES - REPORTE DE CONTROL DE FIN DE PROCESO"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REC-COUNT TO WS-ED-REC-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "REGISTROS LEIDOS: " WS-ED-REC-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-VALID-COUNT TO WS-ED-REC-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "REGISTROS VALIDOS: " WS-ED-REC-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-COUNT-ABOVE50 TO WS-ED-COUNT
+           MOVE WS-PCT-ABOVE TO WS-ED-PCT
+           MOVE SPACES TO REPORT-LINE
+           STRING "MAYOR A 50: " WS-ED-COUNT " (" WS-ED-PCT "%)"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-COUNT-BELOW50 TO WS-ED-COUNT
+           MOVE WS-PCT-BELOW TO WS-ED-PCT
+           MOVE SPACES TO REPORT-LINE
+           STRING "MENOR O IGUAL A 50: " WS-ED-COUNT " (" WS-ED-PCT
+               "%)" DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-SUM-RESULTADO TO WS-ED-SUM
+           MOVE SPACES TO REPORT-LINE
+           STRING "SUMA DE RESULTADO: " WS-ED-SUM
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-SUM-OVERFLOW = "Y"
+               MOVE SPACES TO REPORT-LINE
+               STRING "** ALERTA: LA SUMA DESBORDO SU CAPACIDAD - "
+                   "VALOR NO CONFIABLE **"
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           MOVE WS-AVG-RESULTADO TO WS-ED-AVG
+           MOVE SPACES TO REPORT-LINE
+           STRING "PROMEDIO DE RESULTADO: " WS-ED-AVG
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REJECT-COUNT TO WS-ED-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "REGISTROS RECHAZADOS: " WS-ED-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-BAND-IDX FROM 1 BY 1
+                   UNTIL WS-BAND-IDX > 4
+               MOVE WS-BAND-COUNT(WS-BAND-IDX) TO WS-ED-COUNT
+               MOVE SPACES TO REPORT-LINE
+               STRING "BANDA " WS-BAND-LABEL(WS-BAND-IDX)
+                   ": " WS-ED-COUNT
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+           END-PERFORM
+           IF WS-PRIOR-RUN-FOUND = "Y"
+               MOVE WS-REC-COUNT-VARIANCE TO WS-ED-REC-VARIANCE
+               MOVE SPACES TO REPORT-LINE
+               STRING "VARIANZA EN REGISTROS VS. PERIODO ANTERIOR: "
+                   WS-ED-REC-VARIANCE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE WS-SUM-VARIANCE TO WS-ED-SUM
+               MOVE SPACES TO REPORT-LINE
+               STRING "VARIANZA EN SUMA VS. PERIODO ANTERIOR: "
+                   WS-ED-SUM
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE WS-VARIANCE-AMT TO WS-ED-VARIANCE
+               MOVE SPACES TO REPORT-LINE
+               STRING "VARIANZA EN PROMEDIO VS. PERIODO ANTERIOR: "
+                   WS-ED-VARIANCE
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               WRITE REPORT-LINE
+               IF WS-VARIANCE-EXCEEDED = "Y"
+                   MOVE WS-VARIANCE-PCT TO WS-ED-VARIANCE-PCT
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "** ALERTA: VARIANZA SUPERA EL "
+                       WS-ED-VARIANCE-PCT "% PERMITIDO **"
+                       DELIMITED BY SIZE INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           ELSE
+               MOVE "SIN PERIODO ANTERIOR PARA COMPARAR"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           CLOSE REPORT-FILE.
+
+       4240-WRITE-AUDIT-LOG.
+           MOVE SPACES TO LOG-RECORD
+           MOVE WS-RUN-TIMESTAMP TO LG-TIMESTAMP
+           MOVE NUM1 TO LG-NUM1
+           MOVE NUM2 TO LG-NUM2
+           MOVE RESULTADO TO LG-RESULTADO
+           MOVE WS-FLAG50 TO LG-FLAG50
+           MOVE WS-BAND TO LG-BAND
+           WRITE LOG-RECORD.
+
+       4250-WRITE-INTERFACE-RECORD.
+           MOVE SPACES TO INTERFACE-RECORD
+           MOVE NUM1 TO IF-NUM1
+           MOVE NUM2 TO IF-NUM2
+           MOVE RESULTADO TO IF-RESULTADO
+           MOVE WS-BAND TO IF-BAND
+           WRITE INTERFACE-RECORD.
+
+       2000-LOAD-PARAMETERS.
+           PERFORM 2200-BUILD-BAND-TABLE
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS NOT = "00"
+               DISPLAY "PARMCARD.DAT NO DISPONIBLE - SE USA "
+                       "UMBRAL POR DEFECTO"
+           ELSE
+               PERFORM UNTIL WS-EOF-PARM = "Y"
+                   READ PARM-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-PARM
+                       NOT AT END
+                           PERFORM 2100-APPLY-PARAMETER
+                   END-READ
+               END-PERFORM
+               CLOSE PARM-FILE
+           END-IF
+           PERFORM 2300-VALIDATE-BAND-ORDER.
+
+       2100-APPLY-PARAMETER.
+           EVALUATE TRUE
+               WHEN PM-CODE NOT = "TH" AND PM-CODE NOT = "B1"
+                       AND PM-CODE NOT = "B2" AND PM-CODE NOT = "B3"
+                       AND PM-CODE NOT = "CI" AND PM-CODE NOT = "RS"
+                       AND PM-CODE NOT = "VP"
+                   DISPLAY "PARAMETRO DESCONOCIDO EN PARMCARD: "
+                           PM-CODE
+               WHEN PM-VALUE NOT NUMERIC
+                   DISPLAY "VALOR NO NUMERICO EN PARMCARD PARA "
+                           PM-CODE " - SE IGNORA"
+               WHEN OTHER
+                   EVALUATE PM-CODE
+                       WHEN "TH"
+                           MOVE PM-VALUE TO WS-THRESHOLD
+                       WHEN "B1"
+                           MOVE PM-VALUE TO WS-BAND-UPPER(1)
+                       WHEN "B2"
+                           MOVE PM-VALUE TO WS-BAND-UPPER(2)
+                       WHEN "B3"
+                           MOVE PM-VALUE TO WS-BAND-UPPER(3)
+                       WHEN "CI"
+                           IF PM-VALUE < 0
+                               DISPLAY "CI NEGATIVO EN PARMCARD - "
+                                       "SE IGNORA"
+                           ELSE
+                               MOVE PM-VALUE TO WS-CHECKPOINT-INT
+                           END-IF
+                       WHEN "RS"
+                           IF PM-VALUE < 0
+                               DISPLAY "RS NEGATIVO EN PARMCARD - "
+                                       "SE IGNORA"
+                           ELSE
+                               MOVE PM-VALUE TO WS-RESTART-REC
+                           END-IF
+                       WHEN "VP"
+                           IF PM-VALUE < 0 OR PM-VALUE > 999
+                               DISPLAY "VP FUERA DE RANGO (0-999) EN "
+                                       "PARMCARD - SE IGNORA"
+                           ELSE
+                               MOVE PM-VALUE TO WS-VARIANCE-PCT
+                           END-IF
+                   END-EVALUATE
+           END-EVALUATE.
+
+       2300-VALIDATE-BAND-ORDER.
+           IF WS-BAND-UPPER(1) >= WS-BAND-UPPER(2)
+                   OR WS-BAND-UPPER(2) >= WS-BAND-UPPER(3)
+                   OR WS-BAND-UPPER(3) >= WS-BAND-UPPER(4)
+               DISPLAY "LIMITES DE BANDA B1/B2/B3 NO ESTAN EN ORDEN "
+                       "ASCENDENTE EN PARMCARD - SE USAN LOS "
+                       "LIMITES POR DEFECTO"
+               PERFORM 2200-BUILD-BAND-TABLE
+           END-IF.
+
+       2200-BUILD-BAND-TABLE.
+           MOVE "LOW"      TO WS-BAND-LABEL(1)
+           MOVE "MEDIUM"   TO WS-BAND-LABEL(2)
+           MOVE "HIGH"     TO WS-BAND-LABEL(3)
+           MOVE "CRITICAL" TO WS-BAND-LABEL(4)
+           MOVE +0000050   TO WS-BAND-UPPER(1)
+           MOVE +0000500   TO WS-BAND-UPPER(2)
+           MOVE +0005000   TO WS-BAND-UPPER(3)
+           MOVE +9999999   TO WS-BAND-UPPER(4).
+
+       END PROGRAM CONDICIONALES.
